@@ -1,16 +1,510 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTJOB.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *****************************************************************
+      *  COUNTJOB - Daily transaction tally counter.
+      *
+      *  Reads the daily transaction file and increments WS-AREA-1 for
+      *  type "01" transactions and WS-AREA-2 for type "02"
+      *  transactions.  Counters persist across runs in a small
+      *  counter file so multiple daily invocations accumulate into a
+      *  running tally, and roll over to a history file before either
+      *  counter reaches its PIC 9(5) capacity.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    COUNTINQ's CICS FCT points at this same dataset and reads
+      *    it directly (see COUNTFIL.cpy) - COUNTJOB writes it fresh
+      *    every run, so there is no separate online extract for ops
+      *    to load, and no REPRO step for anything to depend on.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
 
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    ADD 1 TO WS-AREA-2.
-    DISPLAY WS-AREA-1 WS-AREA-2.
-    GOBACK.
+      *    Rollover archive.  On z/OS this DD points to the next
+      *    generation of a GDG base, e.g. //HISTFILE DD DSN=CUST.
+      *    COUNTHST(+1) - the (+1) is resolved by JCL, not by this
+      *    program, so the SELECT only needs the DD/symbolic name.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
 
-This COBOL program has a subtle error. Although it compiles without warnings, the output might not always be what you expect.
+           SELECT NOTICE-FILE ASSIGN TO "CTLBRK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTICE-FILE-STATUS.
 
-The Problem: Data Division
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
 
-The issue lies within the Data Division.  While seemingly simple, the declaration doesn't explicitly state that these are numeric variables.
+      *    Control total supplied by the source transaction system,
+      *    used to reconcile WS-AREA-1 + WS-AREA-2 + WS-AREA-3.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-FILE-STATUS.
 
-The program adds 1 to WS-AREA-1 and WS-AREA-2. However, it does not specify that these variables are numeric.
+      *    Checkpoint/restart file.  Holds the counters and the key
+      *    of the last transaction applied so an abended run can
+      *    resume mid-file instead of double-counting from the top.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COUNTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+      *    Downstream feed for finance's GL upload job.
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-FILE-STATUS.
+
+      *    Audit trail of every increment applied to the counters.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+       COPY "COUNTFIL.cpy".
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-FILE-RECORD.
+           05  TRANS-KEY                 PIC X(10).
+           05  TRANS-TYPE-CODE           PIC X(2).
+           05  TRANS-AMOUNT              PIC S9(3)
+                                          SIGN IS TRAILING SEPARATE.
+           05  FILLER                    PIC X(64).
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-FILE-RECORD              PIC X(80).
+
+       FD  NOTICE-FILE
+           RECORDING MODE IS F.
+       01  NOTICE-FILE-RECORD            PIC X(80).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-CONTROL-TOTAL          PIC S9(6)
+                                          SIGN IS TRAILING SEPARATE.
+           05  FILLER                    PIC X(73).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-AREA-1               PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  CKPT-AREA-2               PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  CKPT-AREA-3               PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  CKPT-RESTART-KEY          PIC X(10).
+           05  CKPT-RUN-TOTAL-1          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  CKPT-RUN-TOTAL-2          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  CKPT-RUN-TOTAL-3          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  FILLER                    PIC X(34).
+
+       FD  GL-FEED-FILE
+           RECORDING MODE IS F.
+       01  GL-FEED-RECORD.
+           05  GL-JOB-DATE               PIC 9(8).
+           05  GL-AREA-1-AMOUNT          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  GL-AREA-2-AMOUNT          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  GL-AREA-3-AMOUNT          PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+           05  GL-RECORD-TYPE-CODE       PIC X(2).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTER-FILE-STATUS        PIC XX VALUE SPACES.
+           88  WS-COUNTER-FILE-OK        VALUE "00".
+           88  WS-COUNTER-FILE-NOT-FOUND VALUE "35".
+       01  WS-HIST-FILE-STATUS           PIC XX VALUE SPACES.
+       01  WS-NOTICE-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TRANS-FILE-STATUS          PIC XX VALUE SPACES.
+           88  WS-TRANS-FILE-OK          VALUE "00".
+       01  WS-TRANS-EOF-SW               PIC X VALUE "N".
+           88  WS-TRANS-EOF              VALUE "Y".
+       01  WS-TRANS-COMPLETED-SW         PIC X VALUE "N".
+           88  WS-TRANS-COMPLETED        VALUE "Y".
+       01  WS-CTLTOT-FILE-STATUS         PIC XX VALUE SPACES.
+           88  WS-CTLTOT-FILE-OK         VALUE "00".
+       01  WS-CKPT-FILE-STATUS           PIC XX VALUE SPACES.
+           88  WS-CKPT-FILE-OK           VALUE "00".
+       01  WS-GL-FEED-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-AUDIT-TIME                 PIC 9(6).
+       01  WS-AUDIT-COUNTER-ID           PIC X(10).
+       01  WS-AUDIT-RESULT-VALUE         PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE.
+
+       01  WS-CKPT-INTERVAL               PIC 9(5) VALUE 100.
+       01  WS-CKPT-TRANS-COUNT            PIC 9(7) VALUE 0.
+       01  WS-RESTART-KEY                 PIC X(10) VALUE SPACES.
+       01  WS-RESTART-SW                  PIC X VALUE "N".
+           88  WS-RESTART-IN-PROGRESS     VALUE "Y".
+
+       01  WS-ROLLOVER-THRESHOLD         PIC 9(5) VALUE 99990.
+      *    Wide enough to hold WS-AREA-n + the largest possible
+      *    TRANS-AMOUNT (PIC S9(3), so at most 999) without wrapping,
+      *    so the rollover threshold can be checked BEFORE the ADD
+      *    that would otherwise silently truncate WS-AREA-n if a
+      *    large correcting/reversal amount pushed it past PIC S9(5)
+      *    capacity.
+       01  WS-PROSPECTIVE-TOTAL          PIC S9(6) VALUE 0.
+       01  WS-CURRENT-DATE               PIC 9(8).
+       01  WS-HIST-COUNTER-ID            PIC X(10).
+       01  WS-HIST-COUNTER-VALUE         PIC 9(5).
+
+       01  WS-CONTROL-TOTAL              PIC S9(6)
+                                          SIGN IS TRAILING SEPARATE.
+       01  WS-COMPUTED-TOTAL             PIC S9(6)
+                                          SIGN IS TRAILING SEPARATE.
+
+      *    Reconciliation is against what THIS run applied, not the
+      *    all-time persisted WS-AREA-1/2/3 - those carry forward
+      *    every prior day's counts (req000) and are zeroed by
+      *    rollover (req001), neither of which the source system's
+      *    per-run control total accounts for.  These accumulate
+      *    every TRANS-AMOUNT applied this run regardless of rollover,
+      *    and are reset at 1000-INITIALIZE / restored from the
+      *    checkpoint on restart so a resumed run's total still
+      *    reflects only this run's transactions.
+       01  WS-RUN-TOTAL-1                PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE 0.
+       01  WS-RUN-TOTAL-2                PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE 0.
+       01  WS-RUN-TOTAL-3                PIC S9(5)
+                                          SIGN IS TRAILING SEPARATE
+                                          VALUE 0.
+
+       COPY "COUNTERS.cpy".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COUNTS
+      *    Only reconcile against the control total when this run
+      *    actually applied transactions - WS-RUN-TOTAL-1/2/3 stay
+      *    zero when TRANS-FILE was missing, so an unrelated
+      *    CONTROL-TOTAL-FILE left over from a prior run would
+      *    otherwise trigger a bogus out-of-balance notice.
+           IF WS-TRANS-COMPLETED
+               PERFORM 3000-RECONCILE-CONTROL-TOTAL
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE 0 TO WS-AREA-1
+           MOVE 0 TO WS-AREA-2
+           MOVE 0 TO WS-AREA-3
+           MOVE 0 TO WS-RUN-TOTAL-1
+           MOVE 0 TO WS-RUN-TOTAL-2
+           MOVE 0 TO WS-RUN-TOTAL-3
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-FILE-OK
+               READ COUNTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CF-AREA-1 TO WS-AREA-1
+                       MOVE CF-AREA-2 TO WS-AREA-2
+                       MOVE CF-AREA-3 TO WS-AREA-3
+               END-READ
+               CLOSE COUNTER-FILE
+           ELSE
+               DISPLAY "COUNTJOB: NO PRIOR COUNTER FILE - START AT ZERO"
+           END-IF
+           PERFORM 1700-LOAD-CHECKPOINT.
+
+       1700-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-AREA-1      TO WS-AREA-1
+                       MOVE CKPT-AREA-2      TO WS-AREA-2
+                       MOVE CKPT-AREA-3      TO WS-AREA-3
+                       MOVE CKPT-RUN-TOTAL-1 TO WS-RUN-TOTAL-1
+                       MOVE CKPT-RUN-TOTAL-2 TO WS-RUN-TOTAL-2
+                       MOVE CKPT-RUN-TOTAL-3 TO WS-RUN-TOTAL-3
+                       MOVE CKPT-RESTART-KEY TO WS-RESTART-KEY
+                       SET WS-RESTART-IN-PROGRESS TO TRUE
+                       DISPLAY "COUNTJOB: RESTARTING AFTER "
+                               WS-RESTART-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-COUNTS.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-FILE-OK
+               DISPLAY "COUNTJOB: NO TRANSACTION FILE TO PROCESS"
+           ELSE
+               IF WS-RESTART-IN-PROGRESS
+                   PERFORM 1750-REPOSITION-TRANS-FILE
+               END-IF
+      *        Audit file is opened once for the whole run rather
+      *        than per transaction - req007 fires this for every
+      *        increment, so an open/close per record would mean a
+      *        full file open/close cycle per input record.
+               PERFORM 2050-OPEN-AUDIT-FILE
+               PERFORM UNTIL WS-TRANS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-TRANS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 2100-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+               CLOSE TRANS-FILE
+               SET WS-TRANS-COMPLETED TO TRUE
+           END-IF.
+
+       2050-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-STATUS = "00"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *    TRANS-FILE is a plain sequential file with no keyed
+      *    access, so restart repositions by reading and discarding
+      *    every record up to and including the last one the
+      *    checkpoint recorded as processed.
+       1750-REPOSITION-TRANS-FILE.
+           PERFORM UNTIL WS-TRANS-EOF
+                   OR TRANS-KEY = WS-RESTART-KEY
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+
+      *    TRANS-AMOUNT is normally +1.  A correcting/reversal
+      *    transaction carries a negative amount so a bad count can
+      *    be backed out without waiting on the next cycle.
+       2100-APPLY-TRANSACTION.
+           EVALUATE TRANS-TYPE-CODE
+               WHEN "01"
+                   COMPUTE WS-PROSPECTIVE-TOTAL =
+                       WS-AREA-1 + TRANS-AMOUNT
+                   IF WS-PROSPECTIVE-TOTAL >= WS-ROLLOVER-THRESHOLD
+                       PERFORM 1510-ROLL-COUNTER-1
+                   END-IF
+                   ADD TRANS-AMOUNT TO WS-AREA-1
+                   ADD TRANS-AMOUNT TO WS-RUN-TOTAL-1
+                   MOVE "WS-AREA-1" TO WS-AUDIT-COUNTER-ID
+                   MOVE WS-AREA-1   TO WS-AUDIT-RESULT-VALUE
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+               WHEN "02"
+                   COMPUTE WS-PROSPECTIVE-TOTAL =
+                       WS-AREA-2 + TRANS-AMOUNT
+                   IF WS-PROSPECTIVE-TOTAL >= WS-ROLLOVER-THRESHOLD
+                       PERFORM 1520-ROLL-COUNTER-2
+                   END-IF
+                   ADD TRANS-AMOUNT TO WS-AREA-2
+                   ADD TRANS-AMOUNT TO WS-RUN-TOTAL-2
+                   MOVE "WS-AREA-2" TO WS-AUDIT-COUNTER-ID
+                   MOVE WS-AREA-2   TO WS-AUDIT-RESULT-VALUE
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+               WHEN "03"
+                   COMPUTE WS-PROSPECTIVE-TOTAL =
+                       WS-AREA-3 + TRANS-AMOUNT
+                   IF WS-PROSPECTIVE-TOTAL >= WS-ROLLOVER-THRESHOLD
+                       PERFORM 1530-ROLL-COUNTER-3
+                   END-IF
+                   ADD TRANS-AMOUNT TO WS-AREA-3
+                   ADD TRANS-AMOUNT TO WS-RUN-TOTAL-3
+                   MOVE "WS-AREA-3" TO WS-AUDIT-COUNTER-ID
+                   MOVE WS-AREA-3   TO WS-AUDIT-RESULT-VALUE
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           MOVE TRANS-KEY TO WS-RESTART-KEY
+           ADD 1 TO WS-CKPT-TRANS-COUNT
+           IF WS-CKPT-TRANS-COUNT >= WS-CKPT-INTERVAL
+               PERFORM 1600-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-TRANS-COUNT
+           END-IF.
+
+       1600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-AREA-1      TO CKPT-AREA-1
+           MOVE WS-AREA-2      TO CKPT-AREA-2
+           MOVE WS-AREA-3      TO CKPT-AREA-3
+           MOVE WS-RUN-TOTAL-1 TO CKPT-RUN-TOTAL-1
+           MOVE WS-RUN-TOTAL-2 TO CKPT-RUN-TOTAL-2
+           MOVE WS-RUN-TOTAL-3 TO CKPT-RUN-TOTAL-3
+           MOVE WS-RESTART-KEY TO CKPT-RESTART-KEY
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2200-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-FILE-RECORD
+           STRING WS-CURRENT-DATE     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-AUDIT-TIME       DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-AUDIT-COUNTER-ID DELIMITED BY SIZE
+                  " AMT "             DELIMITED BY SIZE
+                  TRANS-AMOUNT        DELIMITED BY SIZE
+                  " = "               DELIMITED BY SIZE
+                  WS-AUDIT-RESULT-VALUE DELIMITED BY SIZE
+                  " KEY "             DELIMITED BY SIZE
+                  TRANS-KEY           DELIMITED BY SIZE
+               INTO AUDIT-FILE-RECORD
+           END-STRING
+           WRITE AUDIT-FILE-RECORD.
+
+       1510-ROLL-COUNTER-1.
+           MOVE "WS-AREA-1"      TO WS-HIST-COUNTER-ID
+           MOVE WS-AREA-1        TO WS-HIST-COUNTER-VALUE
+           PERFORM 1580-WRITE-HIST-RECORD
+           PERFORM 1590-WRITE-CONTROL-BREAK-NOTICE
+           MOVE 0 TO WS-AREA-1.
+
+       1520-ROLL-COUNTER-2.
+           MOVE "WS-AREA-2"      TO WS-HIST-COUNTER-ID
+           MOVE WS-AREA-2        TO WS-HIST-COUNTER-VALUE
+           PERFORM 1580-WRITE-HIST-RECORD
+           PERFORM 1590-WRITE-CONTROL-BREAK-NOTICE
+           MOVE 0 TO WS-AREA-2.
+
+       1530-ROLL-COUNTER-3.
+           MOVE "WS-AREA-3"      TO WS-HIST-COUNTER-ID
+           MOVE WS-AREA-3        TO WS-HIST-COUNTER-VALUE
+           PERFORM 1580-WRITE-HIST-RECORD
+           PERFORM 1590-WRITE-CONTROL-BREAK-NOTICE
+           MOVE 0 TO WS-AREA-3.
+
+       1580-WRITE-HIST-RECORD.
+           OPEN EXTEND HIST-FILE
+           IF NOT WS-HIST-FILE-STATUS = "00"
+               CLOSE HIST-FILE
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           MOVE SPACES TO HIST-FILE-RECORD
+           STRING WS-CURRENT-DATE     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-HIST-COUNTER-ID  DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-HIST-COUNTER-VALUE DELIMITED BY SIZE
+               INTO HIST-FILE-RECORD
+           END-STRING
+           WRITE HIST-FILE-RECORD
+           CLOSE HIST-FILE.
+
+       1590-WRITE-CONTROL-BREAK-NOTICE.
+           OPEN EXTEND NOTICE-FILE
+           IF NOT WS-NOTICE-FILE-STATUS = "00"
+               CLOSE NOTICE-FILE
+               OPEN OUTPUT NOTICE-FILE
+           END-IF
+           MOVE SPACES TO NOTICE-FILE-RECORD
+           STRING WS-CURRENT-DATE   DELIMITED BY SIZE
+                  " ROLLOVER "      DELIMITED BY SIZE
+                  WS-HIST-COUNTER-ID   DELIMITED BY SIZE
+                  " RESET FROM "    DELIMITED BY SIZE
+                  WS-HIST-COUNTER-VALUE DELIMITED BY SIZE
+               INTO NOTICE-FILE-RECORD
+           END-STRING
+           WRITE NOTICE-FILE-RECORD
+           CLOSE NOTICE-FILE
+           DISPLAY NOTICE-FILE-RECORD.
+
+       3000-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTLTOT-FILE-OK
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-CONTROL-TOTAL
+                           TO WS-CONTROL-TOTAL
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+               COMPUTE WS-COMPUTED-TOTAL =
+                   WS-RUN-TOTAL-1 + WS-RUN-TOTAL-2 + WS-RUN-TOTAL-3
+               IF WS-COMPUTED-TOTAL NOT = WS-CONTROL-TOTAL
+                   PERFORM 3010-WRITE-OUT-OF-BALANCE-NOTICE
+               END-IF
+           ELSE
+               DISPLAY "COUNTJOB: NO CONTROL TOTAL - SKIP RECON"
+           END-IF.
+
+       3010-WRITE-OUT-OF-BALANCE-NOTICE.
+           OPEN EXTEND NOTICE-FILE
+           IF NOT WS-NOTICE-FILE-STATUS = "00"
+               CLOSE NOTICE-FILE
+               OPEN OUTPUT NOTICE-FILE
+           END-IF
+           MOVE SPACES TO NOTICE-FILE-RECORD
+           STRING WS-CURRENT-DATE      DELIMITED BY SIZE
+                  " OUT OF BALANCE - COMPUTED " DELIMITED BY SIZE
+                  WS-COMPUTED-TOTAL    DELIMITED BY SIZE
+                  " CONTROL "          DELIMITED BY SIZE
+                  WS-CONTROL-TOTAL     DELIMITED BY SIZE
+               INTO NOTICE-FILE-RECORD
+           END-STRING
+           WRITE NOTICE-FILE-RECORD
+           CLOSE NOTICE-FILE
+           DISPLAY NOTICE-FILE-RECORD.
+
+       9000-TERMINATE.
+           OPEN OUTPUT COUNTER-FILE
+           MOVE SPACES TO COUNTER-FILE-RECORD
+           MOVE "TOTALS"        TO CF-CONTROL-KEY
+           MOVE WS-AREA-1 TO CF-AREA-1
+           MOVE WS-AREA-2 TO CF-AREA-2
+           MOVE WS-AREA-3 TO CF-AREA-3
+           MOVE WS-CURRENT-DATE TO WS-LU-DATE
+           ACCEPT WS-LU-TIME FROM TIME
+           MOVE WS-LU-DATE      TO CF-LU-DATE
+           MOVE WS-LU-TIME      TO CF-LU-TIME
+           WRITE COUNTER-FILE-RECORD
+           CLOSE COUNTER-FILE
+           PERFORM 9100-WRITE-GL-FEED
+      *    Only clear the checkpoint when TRANS-FILE was actually
+      *    opened and driven to genuine EOF this run.  If TRANS-FILE
+      *    was missing/unavailable this invocation, a checkpoint left
+      *    behind by a prior abended run is still needed for restart,
+      *    so leave it alone rather than wiping it.
+           IF WS-TRANS-COMPLETED
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           DISPLAY WS-AREA-1 SPACE WS-AREA-2 SPACE WS-AREA-3.
+
+       9100-WRITE-GL-FEED.
+           OPEN OUTPUT GL-FEED-FILE
+           MOVE WS-CURRENT-DATE  TO GL-JOB-DATE
+           MOVE WS-AREA-1        TO GL-AREA-1-AMOUNT
+           MOVE WS-AREA-2        TO GL-AREA-2-AMOUNT
+           MOVE WS-AREA-3        TO GL-AREA-3-AMOUNT
+           MOVE "GL"             TO GL-RECORD-TYPE-CODE
+           WRITE GL-FEED-RECORD
+           CLOSE GL-FEED-FILE.
