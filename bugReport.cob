@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRPT.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *****************************************************************
+      *  DAILYRPT - End-of-day tally report.
+      *
+      *  Companion to COUNTJOB.  Reads the final WS-AREA-1/WS-AREA-2
+      *  values out of the persistent counter file COUNTJOB maintains
+      *  and formats a headed, dated report for line-printer / report
+      *  distribution instead of the bare joblog DISPLAY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same dataset COUNTJOB writes and COUNTINQ reads online
+      *    (see COUNTFIL.cpy) - DAILYRPT just opens it INPUT.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "DAILYPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+       COPY "COUNTFIL.cpy".
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-FILE-RECORD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTER-FILE-STATUS        PIC XX VALUE SPACES.
+           88  WS-COUNTER-FILE-OK        VALUE "00".
+       01  WS-PRINT-FILE-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-RUN-DATE                   PIC 9(8).
+       01  WS-RUN-DATE-R    REDEFINES WS-RUN-DATE.
+           05  WS-RUN-CCYY               PIC 9(4).
+           05  WS-RUN-MM                 PIC 9(2).
+           05  WS-RUN-DD                 PIC 9(2).
+
+       COPY "COUNTERS.cpy".
+       01  WS-GRAND-TOTAL                PIC S9(6).
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X    VALUE "1".
+           05  FILLER                    PIC X(30) VALUE
+               "DAILY TRANSACTION TALLY REPORT".
+           05  FILLER                    PIC X(10) VALUE
+               "  RUN DATE".
+           05  H1-MM                     PIC 99.
+           05  FILLER                    PIC X VALUE "/".
+           05  H1-DD                     PIC 99.
+           05  FILLER                    PIC X VALUE "/".
+           05  H1-CCYY                   PIC 9999.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                    PIC X    VALUE SPACE.
+           05  DL-LABEL                  PIC X(40).
+           05  DL-VALUE                  PIC ZZZ,ZZ9-.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-READ-COUNTERS
+           PERFORM 2000-PRINT-REPORT
+           GOBACK.
+
+       1000-READ-COUNTERS.
+           MOVE 0 TO WS-AREA-1
+           MOVE 0 TO WS-AREA-2
+           MOVE 0 TO WS-AREA-3
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-FILE-OK
+               READ COUNTER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CF-AREA-1 TO WS-AREA-1
+                       MOVE CF-AREA-2 TO WS-AREA-2
+                       MOVE CF-AREA-3 TO WS-AREA-3
+               END-READ
+               CLOSE COUNTER-FILE
+           ELSE
+               DISPLAY "DAILYRPT: NO COUNTER FILE - REPORTING ZEROS"
+           END-IF
+           ADD WS-AREA-1 WS-AREA-2 WS-AREA-3 GIVING WS-GRAND-TOTAL.
+
+       2000-PRINT-REPORT.
+           OPEN OUTPUT PRINT-FILE
+           MOVE WS-RUN-MM   TO H1-MM
+           MOVE WS-RUN-DD   TO H1-DD
+           MOVE WS-RUN-CCYY TO H1-CCYY
+           WRITE PRINT-FILE-RECORD FROM WS-HEADING-1
+
+           MOVE SPACES TO PRINT-FILE-RECORD
+           WRITE PRINT-FILE-RECORD
+
+           MOVE "WS-AREA-1 (TYPE 01 TRANSACTIONS)" TO DL-LABEL
+           MOVE WS-AREA-1 TO DL-VALUE
+           WRITE PRINT-FILE-RECORD FROM WS-DETAIL-LINE
+
+           MOVE "WS-AREA-2 (TYPE 02 TRANSACTIONS)" TO DL-LABEL
+           MOVE WS-AREA-2 TO DL-VALUE
+           WRITE PRINT-FILE-RECORD FROM WS-DETAIL-LINE
+
+           MOVE "WS-AREA-3 (TYPE 03 TRANSACTIONS)" TO DL-LABEL
+           MOVE WS-AREA-3 TO DL-VALUE
+           WRITE PRINT-FILE-RECORD FROM WS-DETAIL-LINE
+
+           MOVE SPACES TO PRINT-FILE-RECORD
+           WRITE PRINT-FILE-RECORD
+
+           MOVE "GRAND TOTAL" TO DL-LABEL
+           MOVE WS-GRAND-TOTAL TO DL-VALUE
+           WRITE PRINT-FILE-RECORD FROM WS-DETAIL-LINE
+
+           CLOSE PRINT-FILE.
