@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTINQ.
+       AUTHOR. OPERATIONS-SUPPORT.
+      *****************************************************************
+      *  COUNTINQ - Online counter inquiry transaction.
+      *
+      *  Single-shot conversational CICS transaction (one terminal
+      *  READ-and-reply per invocation - no COMMAREA, no RETURN
+      *  TRANSID, nothing carried across a pseudo-conversational
+      *  screen exchange) that lets the ops floor check the running
+      *  WS-AREA-1/2/3 totals without waiting for COUNTJOB's
+      *  end-of-day batch DISPLAY.  Reads the single "TOTALS" record
+      *  out of the same COUNTFIL dataset (see COUNTFIL.cpy) that
+      *  COUNTJOB itself writes directly every run - CICS's FCT for
+      *  COUNTFIL points at that dataset, not at a separate online
+      *  copy, so there is no extract/REPRO step in between and no
+      *  staleness beyond COUNTJOB's own run frequency - and sends
+      *  the values and last-updated timestamp back to the terminal
+      *  as plain text.
+      *
+      *  NOTE: this program is written in the same dialect as the
+      *  rest of the repo, but EXEC CICS statements can only be
+      *  syntax-checked by a CICS command translator, which this
+      *  shop's GnuCOBOL toolchain does not have.  It has been
+      *  desk-checked instead of compiled.
+      *
+      *  NOTE: CICS file control only ever addresses VSAM (or BDAM)
+      *  datasets, so on z/OS the DSN this FCT entry points at is
+      *  defined as a VSAM cluster - COUNTJOB and DAILYRPT open that
+      *  identical DSN as a plain sequential extract instead, since
+      *  this shop's GnuCOBOL build has no ISAM/VSAM runtime support
+      *  configured (ORGANIZATION IS INDEXED fails to compile here
+      *  even under -fsyntax-only).  Batch and CICS sharing one
+      *  cluster this way is an ordinary z/OS pattern; it just can't
+      *  be exercised end-to-end in this sandbox.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "COUNTFIL.cpy".
+
+       01  WS-RESP                       PIC S9(8) COMP.
+
+       01  WS-DISPLAY-DATE               PIC 9(8).
+       01  WS-DISPLAY-DATE-R REDEFINES WS-DISPLAY-DATE.
+           05  WS-DD-CCYY                PIC 9(4).
+           05  WS-DD-MM                  PIC 9(2).
+           05  WS-DD-DD                  PIC 9(2).
+
+       01  WS-DISPLAY-TIME               PIC 9(6).
+       01  WS-DISPLAY-TIME-R REDEFINES WS-DISPLAY-TIME.
+           05  WS-DT-HH                  PIC 9(2).
+           05  WS-DT-MM                  PIC 9(2).
+           05  WS-DT-SS                  PIC 9(2).
+
+       01  WS-INQUIRY-TEXT                PIC X(200) VALUE SPACES.
+       01  WS-INQUIRY-PTR                 PIC 9(4) COMP VALUE 1.
+       01  WS-INQUIRY-LENGTH              PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-READ-COUNTERS
+           PERFORM 2000-SEND-INQUIRY-SCREEN
+           EXEC CICS RETURN
+           END-EXEC.
+
+       1000-READ-COUNTERS.
+           MOVE "TOTALS" TO CF-CONTROL-KEY
+           EXEC CICS READ
+               DATASET('COUNTFIL')
+               INTO(COUNTER-FILE-RECORD)
+               RIDFLD(CF-CONTROL-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO CF-AREA-1
+               MOVE 0 TO CF-AREA-2
+               MOVE 0 TO CF-AREA-3
+               MOVE 0 TO CF-LU-DATE
+               MOVE 0 TO CF-LU-TIME
+           END-IF.
+
+       2000-SEND-INQUIRY-SCREEN.
+           MOVE CF-LU-DATE TO WS-DISPLAY-DATE
+           MOVE CF-LU-TIME TO WS-DISPLAY-TIME
+           STRING "CURRENT COUNTS  "     DELIMITED BY SIZE
+                  "AREA-1 "              DELIMITED BY SIZE
+                  CF-AREA-1              DELIMITED BY SIZE
+                  "  AREA-2 "            DELIMITED BY SIZE
+                  CF-AREA-2              DELIMITED BY SIZE
+                  "  AREA-3 "            DELIMITED BY SIZE
+                  CF-AREA-3              DELIMITED BY SIZE
+                  "  LAST UPDATED "      DELIMITED BY SIZE
+                  WS-DD-MM               DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WS-DD-DD               DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WS-DD-CCYY             DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  WS-DT-HH               DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  WS-DT-MM               DELIMITED BY SIZE
+                  ":"                    DELIMITED BY SIZE
+                  WS-DT-SS               DELIMITED BY SIZE
+               INTO WS-INQUIRY-TEXT
+               WITH POINTER WS-INQUIRY-PTR
+           END-STRING
+           COMPUTE WS-INQUIRY-LENGTH = WS-INQUIRY-PTR - 1
+           EXEC CICS SEND TEXT
+               FROM(WS-INQUIRY-TEXT)
+               LENGTH(WS-INQUIRY-LENGTH)
+               ERASE
+           END-EXEC.
