@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  COUNTERS.CPY
+      *  Persistent daily-tally counter record.  Shared by the
+      *  counting batch job, the GL feed extract, and the online
+      *  inquiry transaction so all three agree on one layout.
+      *****************************************************************
+       01  WS-COUNTER-RECORD.
+           05  WS-AREA-1                   PIC S9(5).
+           05  WS-AREA-2                   PIC S9(5).
+           05  WS-AREA-3                   PIC S9(5).
+           05  WS-LAST-UPDATE.
+               10  WS-LU-DATE              PIC 9(8).
+               10  WS-LU-TIME              PIC 9(6).
