@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  COUNTFIL.CPY
+      *  Physical layout of the COUNTFIL persistent counter file.
+      *  Signed, SIGN TRAILING SEPARATE so a text editor or the file
+      *  itself remains readable after WS-AREA-1/2/3 went signed for
+      *  reversals.
+      *
+      *  COUNTJOB writes this same COUNTFIL dataset at the end of
+      *  every run, and COUNTINQ's CICS FCT and DAILYRPT's SELECT
+      *  both point at that identical dataset rather than at some
+      *  separate online-only copy - there is no batch-to-online
+      *  extract for ops to REPRO and no scheduling dependency for
+      *  anything to miss: the record COUNTINQ reads online is
+      *  whatever COUNTJOB last wrote, full stop.  CF-CONTROL-KEY is
+      *  always "TOTALS" since there is only ever one current-totals
+      *  record.  CF-LAST-UPDATE lets COUNTINQ show staff exactly
+      *  when the COUNTFIL record it read was last posted, so they
+      *  can judge for themselves how current "current" is.
+      *****************************************************************
+       01  COUNTER-FILE-RECORD.
+           05  CF-CONTROL-KEY   PIC X(8).
+           05  CF-AREA-1        PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  CF-AREA-2        PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  CF-AREA-3        PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  CF-LAST-UPDATE.
+               10  CF-LU-DATE   PIC 9(8).
+               10  CF-LU-TIME   PIC 9(6).
+           05  FILLER           PIC X(40).
